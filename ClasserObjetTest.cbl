@@ -1,113 +1,957 @@
-      [...]
-*================================================================================
-      Data division.
-*   ----------------
-
-
-      File section.
-*     ---
-    FD  Ent010 LABEL RECORD STANDARD                          
-                BLOCK   CONTAINS    0 RECORDS                  
-                RECORD  CONTAINS  200 CHARACTERS               
-                RECORDING MODE IS   F                          
-                DATA RECORD  ent-Cli.
-    01 ENT-Cli.
-           10 Num-Cli      pic    9(05).
-           10 Nom-Cli      pic    X(20).
-           10 Prn-Cli      pic    X(20).
-           10 Adr-Cli      pic    X(100).
-           10 Tel-Cli      pic   S9(10) COMP-3.
-           10              pic    X(70).
-
-
-    FD  Ent020 LABEL RECORD STANDARD                          
-                BLOCK   CONTAINS    0 RECORDS                  
-                RECORD  CONTAINS 2100 CHARACTERS               
-                RECORDING MODE IS   F                          
-                DATA RECORD ent-Cmd.
-
-
-    01  Ent-Cmd.
-           10 Num-Cmd      pic    9(05).
-           10 Mtt-Cmd      pic    9(04)V99.
-           10 Pdt-Cmd      occurs 20 times.
-              20 Ref-Pdt   pic   X(15).
-              20 Nom-Pdt   pic   X(25).
-              20 Nbr-Pdt   pic   9(02).
-              20 Prx-Pdt   pic   9(03)V99.
-              20           pic   X(53).
-           10              pic   X(89). 
-
-
-      Working-storage section.
-*     ---
-
-*   Constance :
-    01 C-NomPgm            pic  X(08)   value 'ImpFactu'.
-
-*   Indice :
-    01 Ind-Pdt-Cmd         pic  9(02).
-
-
-*   Variables de travail pour l'impression du tableau des commandes :
-   01 W-Pdt-Cmd.
-       10 W-Ref-Pdt        pic   X(15).
-       10 W-Nom-Pdt        pic   X(25).
-       10 W-Nbr-Pdt        pic   9(02).
-       10 W-Prx-Pdt        pic   9(03)V99.
-
-   01 Nom-Pdf-facture      pic X(15).
-
-      Local-storage section.
-*     ---
-
-* Variables de contr√¥le de flux.
-    01                     pic   X(02).
-      88 Trt-OK               value "OK".
-      88 Trt-KO               value "KO".
-
-    01 w-status.
-      10 FS-ENT010         pic   X(02).
-         88 FS-ENT010-OK      value "00".
-      10 FS-ENT020         pic   X(02).
-         88 FS-ENT020-OK      value "00".
-
-
-*================================================================================
-
-      Procedure division.
-*   ---------------------
-
-      Perform DEBUT
-      If Trt-OK
-        Perform TRAITEMENT
-      end-if
-      Perform FIN
-      .
-
-      DEBUT.
-      [...]     
-
-      TRAITEMENT.
-      [...]
-
-      LIT-UNE-LIGNE.
-      [...]
-
-      TRAITE-UNE-LIGNE.
-      [...]
-      Call SP-ImprimeFacture using Ent-Cli Ent-Cmd Nom-Pdf-facture
-      end-call. 
-      [...]
-
-      CALCULE-FACTURE.
-      [...]
-
-      IMPRIME-FACTURE.
-      [...]
-
-      FIN.
-      [...]
-
-      REND-COMPTE.
-      [...]
+000100 IDENTIFICATION DIVISION.
+000110*================================================================
+000120 PROGRAM-ID.         IMPFACTU.
+000130 AUTHOR.              J-F. RONDEAU.
+000140 INSTALLATION.        SERVICE FACTURATION.
+000150 DATE-WRITTEN.        04/03/2019.
+000160 DATE-COMPILED.
+000170*================================================================
+000180* HISTORIQUE DES MODIFICATIONS
+000190*-----------------------------------------------------------------
+000200*  DATE       AUTEUR  DESCRIPTION
+000210*  ---------  ------  --------------------------------------------
+000220*  04/03/2019  JFR     Version initiale : lecture Ent010/Ent020,
+000230*                       calcul et impression de la facture.
+000240*  14/05/2020  MLD     Ajout de la ventilation HT / TVA / TTC sur
+000250*                       le calcul et l'impression de la facture.
+000260*  02/09/2020  MLD     Enregistrement Ent021 de suite pour les
+000270*                       commandes de plus de 20 lignes
+000280*                       de produits.
+000290*  23/11/2020  PDU     Etat de controle Ent040 : rapprochement du
+000300*                       montant Mtt-Cmd et du montant recalcule.
+000310*  18/02/2021  PDU     Reprise sur incident : checkpoint Ent080 et
+000320*                       saut des commandes deja traitees.
+000330*  09/06/2021  MLD     Historique des factures emises (Ent030).
+000340*  21/09/2021  JFR     Edition facultative d'une facture texte
+000350*                       (Ent050) en complement ou a la
+000360*                       place du PDF.
+000370*  05/01/2022  MLD     Extension Ent010 : telephone international
+000380*                       et telephone mobile / fax.
+000390*  17/04/2022  PDU     Devise de la commande et conversion du
+000400*                       montant TTC dans la devise du client.
+000410*  30/08/2022  JFR     Controle du client (Ent010) avant
+000420*                       facturation et journal des
+000430*                       commandes rejetees (Ent060).
+000450*  11/01/2023  MLD     REND-COMPTE : etat de synthese de fin de
+000460*                       traitement (Ent070).
+000470*================================================================
+000480 ENVIRONMENT DIVISION.
+000490*================================================================
+000500 CONFIGURATION SECTION.
+000510*    ---
+000520 SOURCE-COMPUTER.      IBM-370.
+000530 OBJECT-COMPUTER.      IBM-370.
+000540*
+000550 INPUT-OUTPUT SECTION.
+000560*    ---
+000570 FILE-CONTROL.
+000580     SELECT ENT010  ASSIGN TO ENT010
+000590            ORGANIZATION IS SEQUENTIAL
+000600            FILE STATUS IS FS-ENT010.
+000610*
+000620     SELECT ENT020  ASSIGN TO ENT020
+000630            ORGANIZATION IS SEQUENTIAL
+000640            FILE STATUS IS FS-ENT020.
+000650*
+000660     SELECT ENT021  ASSIGN TO ENT021
+000670            ORGANIZATION IS SEQUENTIAL
+000680            FILE STATUS IS FS-ENT021.
+000690*
+000700     SELECT ENT030  ASSIGN TO ENT030
+000710            ORGANIZATION IS SEQUENTIAL
+000720            FILE STATUS IS FS-ENT030.
+000730*
+000740     SELECT ENT040  ASSIGN TO ENT040
+000750            ORGANIZATION IS SEQUENTIAL
+000760            FILE STATUS IS FS-ENT040.
+000770*
+000780     SELECT ENT050  ASSIGN TO ENT050
+000790            ORGANIZATION IS SEQUENTIAL
+000800            FILE STATUS IS FS-ENT050.
+000810*
+000820     SELECT ENT060  ASSIGN TO ENT060
+000830            ORGANIZATION IS SEQUENTIAL
+000840            FILE STATUS IS FS-ENT060.
+000850*
+000860     SELECT ENT070  ASSIGN TO ENT070
+000870            ORGANIZATION IS SEQUENTIAL
+000880            FILE STATUS IS FS-ENT070.
+000890*
+000900     SELECT ENT080  ASSIGN TO ENT080
+000910            ORGANIZATION IS SEQUENTIAL
+000920            FILE STATUS IS FS-ENT080.
+000930*================================================================
+000940 DATA DIVISION.
+000950*================================================================
+000960 FILE SECTION.
+000970*    ---
+000980*----------------------------------------------------------------
+000990*    FICHIER CLIENTS
+001000*----------------------------------------------------------------
+001010 FD  ENT010 LABEL RECORD STANDARD
+001020             BLOCK   CONTAINS    0 RECORDS
+001030             RECORD  CONTAINS  200 CHARACTERS
+001040             RECORDING MODE IS   F
+001050             DATA RECORD  ENT-CLI.
+001060 01  ENT-CLI.
+001070         10 NUM-CLI      PIC    9(05).
+001080         10 NOM-CLI      PIC    X(20).
+001090         10 PRN-CLI      PIC    X(20).
+001100         10 ADR-CLI      PIC    X(100).
+001110         10 TEL-CLI      PIC    X(20).
+001120         10 MOB-CLI      PIC    X(20).
+001130         10              PIC    X(15).
+001140*----------------------------------------------------------------
+001150*    FICHIER COMMANDES
+001160*----------------------------------------------------------------
+001170 FD  ENT020 LABEL RECORD STANDARD
+001180             BLOCK   CONTAINS    0 RECORDS
+001190             RECORD  CONTAINS 2100 CHARACTERS
+001200             RECORDING MODE IS   F
+001210             DATA RECORD ENT-CMD.
+001220 01  ENT-CMD.
+001230         10 NUM-CMD         PIC    9(05).
+001240         10 NUM-CLI         PIC    9(05).
+001250         10 MTT-CMD         PIC    9(09)V99.
+001260         10 COD-DEV         PIC    X(03).
+001270         10 NBR-LIGNES-CMD  PIC    9(03).
+001280         10 PDT-CMD         OCCURS 20 TIMES.
+001290            20 REF-PDT   PIC   X(15).
+001300            20 NOM-PDT   PIC   X(25).
+001310            20 NBR-PDT   PIC   9(02).
+001320            20 PRX-PDT   PIC   9(03)V99.
+001330            20           PIC   X(53).
+001340         10              PIC    X(73).
+001350*----------------------------------------------------------------
+001360*    FICHIER DE SUITE DES COMMANDES DE PLUS DE 20 LIGNES
+001370*----------------------------------------------------------------
+001380 FD  ENT021 LABEL RECORD STANDARD
+001390             BLOCK   CONTAINS    0 RECORDS
+001400             RECORD  CONTAINS 18008 CHARACTERS
+001410             RECORDING MODE IS   F
+001420             DATA RECORD ENT-CMD-SUITE.
+001430 01  ENT-CMD-SUITE.
+001440         10 NUM-CMD-SUITE     PIC   9(05).
+001450         10 NBR-LIGNES-SUITE  PIC   9(03).
+001460         10 PDT-CMD-SUITE     OCCURS 180 TIMES.
+001470            20 REF-PDT-S  PIC   X(15).
+001480            20 NOM-PDT-S  PIC   X(25).
+001490            20 NBR-PDT-S  PIC   9(02).
+001500            20 PRX-PDT-S  PIC   9(03)V99.
+001510            20            PIC   X(53).
+001520*----------------------------------------------------------------
+001530*    HISTORIQUE DES FACTURES EMISES
+001540*----------------------------------------------------------------
+001550 FD  ENT030 LABEL RECORD STANDARD
+001560             BLOCK   CONTAINS    0 RECORDS
+001570             RECORD  CONTAINS   52 CHARACTERS
+001580             RECORDING MODE IS   F
+001590             DATA RECORD ENT-HIST.
+001600 01  ENT-HIST.
+001610         10 NUM-CMD-HIST      PIC  9(05).
+001620         10 NUM-CLI-HIST      PIC  9(05).
+001630         10 DAT-TRT-HIST      PIC  9(08).
+001640         10 MNT-FACTURE-HIST  PIC  9(07)V99.
+001650         10 NOM-PDF-HIST      PIC  X(15).
+001660         10                   PIC  X(10).
+001670*----------------------------------------------------------------
+001680*    ETAT DE CONTROLE - RAPPROCHEMENT DES MONTANTS
+001690*----------------------------------------------------------------
+001700 FD  ENT040 LABEL RECORDS OMITTED
+001710             RECORD  CONTAINS  132 CHARACTERS
+001720             RECORDING MODE IS   F
+001730             DATA RECORD LIGNE-CTL.
+001740 01  LIGNE-CTL              PIC X(132).
+001750*----------------------------------------------------------------
+001760*    FACTURE EN CLAIR (EDITION TEXTE)
+001770*----------------------------------------------------------------
+001780 FD  ENT050 LABEL RECORDS OMITTED
+001790             RECORD  CONTAINS  132 CHARACTERS
+001800             RECORDING MODE IS   F
+001810             DATA RECORD LIGNE-TXT.
+001820 01  LIGNE-TXT              PIC X(132).
+001830*----------------------------------------------------------------
+001840*    JOURNAL DES EXCEPTIONS DE TRAITEMENT - COMMANDES REJETEES
+001845*    ET AVIS (PLAFONDS, DONNEES DE SUITE ENT021 SUSPECTES, ETC.)
+001850*----------------------------------------------------------------
+001860 FD  ENT060 LABEL RECORDS OMITTED
+001870             RECORD  CONTAINS  132 CHARACTERS
+001880             RECORDING MODE IS   F
+001890             DATA RECORD LIGNE-JRN.
+001900 01  LIGNE-JRN              PIC X(132).
+001910*----------------------------------------------------------------
+001920*    ETAT DE SYNTHESE DE FIN DE TRAITEMENT
+001930*----------------------------------------------------------------
+001940 FD  ENT070 LABEL RECORDS OMITTED
+001950             RECORD  CONTAINS  132 CHARACTERS
+001960             RECORDING MODE IS   F
+001970             DATA RECORD LIGNE-SYN.
+001980 01  LIGNE-SYN              PIC X(132).
+001990*----------------------------------------------------------------
+002000*    POINT DE REPRISE (CHECKPOINT)
+002010*----------------------------------------------------------------
+002020 FD  ENT080 LABEL RECORD STANDARD
+002030             BLOCK   CONTAINS    0 RECORDS
+002040             RECORD  CONTAINS   20 CHARACTERS
+002050             RECORDING MODE IS   F
+002060             DATA RECORD ENT-CHKPT.
+002070 01  ENT-CHKPT.
+002080         10 CK-NUM-CMD     PIC   9(05).
+002090         10 CK-DATE        PIC   9(08).
+002100         10                PIC   X(07).
+002110*================================================================
+002120 WORKING-STORAGE SECTION.
+002130*    ---
+002140*
+002150*   CONSTANTES :
+002160 01 C-NOMPGM             PIC  X(08)   VALUE 'ImpFactu'.
+002170 01 C-DEV-HOME           PIC  X(03)   VALUE 'EUR'.
+002180 01 C-TX-TVA             PIC  9V9999  VALUE 0.2000.
+002190 01 C-FREQ-CHECKPOINT    PIC  9(03)   VALUE 50.
+002200 01 C-NBR-MAX-CLI        PIC  9(04)   VALUE 500.
+002210 01 C-NBR-MAX-PDT        PIC  9(03)   VALUE 200.
+002211 01 C-NBR-MAX-SUITE      PIC  9(03)   VALUE 180.
+002220*
+002230*   INDICES :
+002240 01 IND-PDT-CMD          PIC  9(03)  COMP.
+002250 01 IND-SUITE            PIC  9(03)  COMP.
+002260 01 IND-SUITE-SRC        PIC  9(03)  COMP.
+002270 01 IND-TBL-PDT          PIC  9(03)  COMP.
+002280*
+002290*   PARAMETRE D'EXECUTION - MODE DE SORTIE DE LA FACTURE :
+002300 01 W-PARM-LIGNE         PIC  X(20).
+002310 01 W-MODE-SORTIE        PIC  X(01)  VALUE 'P'.
+002320    88 SORTIE-PDF-SEULEMENT     VALUE 'P'.
+002330    88 SORTIE-TEXTE-SEULEMENT   VALUE 'T'.
+002340    88 SORTIE-PDF-ET-TEXTE      VALUE 'B'.
+002350*
+002360*   DATE DE TRAITEMENT :
+002370 01 W-DATE-TRAITEMENT    PIC  9(08).
+002380*
+002390*   COMPTEURS DE LA SYNTHESE DE FIN DE TRAITEMENT :
+002400 01 W-CPT-LU             PIC  9(07)       VALUE ZERO.
+002410 01 W-CPT-FACTURE        PIC  9(07)       VALUE ZERO.
+002420 01 W-CPT-REJET          PIC  9(07)       VALUE ZERO.
+002425 01 W-CPT-SAUTEES        PIC  9(07)       VALUE ZERO.
+002430 01 W-MNT-TOTAL-FACTURE  PIC  9(09)V99   VALUE ZERO.
+002440*
+002450*   REPRISE SUR INCIDENT :
+002460 01 W-NUM-CMD-REPRISE        PIC  9(05)  VALUE ZERO.
+002470 01 W-NUM-CMD-TRAITE         PIC  9(05)  VALUE ZERO.
+002480 01 W-CPT-DEPUIS-CHECKPOINT  PIC  9(03)  COMP VALUE ZERO.
+002490*
+002500*   SUITE DES LIGNES D'UNE COMMANDE (ENT021) :
+002510 01 W-ENT021-NUM-CMD     PIC  9(05)  VALUE ZERO.
+002520 01 W-NBR-LIGNES-SUITE-LUES  PIC 9(03) COMP VALUE ZERO.
+002521 01 W-NBR-LIGNES-SUITE-ATTN  PIC 9(03)      VALUE ZERO.
+002530*
+002540*   NOMBRE DE LIGNES DE L'ENTETE DE LA COMMANDE EN COURS :
+002550 01 W-NBR-LIGNES-ORDRE    PIC  9(03)  COMP VALUE ZERO.
+002560 01 W-NBR-LIGNES-PRIMAIRE PIC  9(03)  COMP VALUE ZERO.
+002570*
+002580*   TABLE DE TRAVAIL DES LIGNES DE SUITE (ENT021) :
+002590 01 W-TABLE-SUITE.
+002600    10 W-SUITE OCCURS 180 TIMES.
+002610       15 W-REF-PDT-S  PIC X(15).
+002620       15 W-NOM-PDT-S  PIC X(25).
+002630       15 W-NBR-PDT-S  PIC 9(02).
+002640       15 W-PRX-PDT-S  PIC 9(03)V99.
+002650*
+002660*   VARIABLES DE TRAVAIL POUR L'IMPRESSION DU TABLEAU DES
+002670*   COMMANDES, VENTILEES HT / TVA / TTC :
+002680 01 W-PDT-CMD.
+002690    10 W-REF-PDT        PIC   X(15).
+002700    10 W-NOM-PDT        PIC   X(25).
+002710    10 W-NBR-PDT        PIC   9(02).
+002720    10 W-PRX-PDT        PIC   9(03)V99.
+002730    10 W-MNT-HT-PDT     PIC   9(06)V99.
+002740    10 W-MNT-TVA-PDT    PIC   9(06)V99.
+002750    10 W-MNT-TTC-PDT    PIC   9(06)V99.
+002760*
+002770*   TABLE DE TRAVAIL DES LIGNES CALCULEES DE LA FACTURE :
+002780 01 W-NBR-PDT-TOTAL      PIC  9(03)  COMP VALUE ZERO.
+002790 01 W-TABLE-PDT.
+002800    10 W-TBL-PDT OCCURS 200 TIMES.
+002810       15 W-REF-PDT-TBL      PIC X(15).
+002820       15 W-NOM-PDT-TBL      PIC X(25).
+002830       15 W-NBR-PDT-TBL      PIC 9(02).
+002840       15 W-PRX-PDT-TBL      PIC 9(03)V99.
+002850       15 W-MNT-HT-LIGNE     PIC 9(06)V99.
+002860       15 W-MNT-TVA-LIGNE    PIC 9(06)V99.
+002870       15 W-MNT-TTC-LIGNE    PIC 9(06)V99.
+002880*
+002890*   TOTAUX DE LA FACTURE EN COURS :
+002900 01 W-TOTAUX-FACTURE.
+002910    10 W-TOT-HT          PIC  9(09)V99.
+002920    10 W-TOT-TVA         PIC  9(09)V99.
+002930    10 W-TOT-TTC         PIC  9(09)V99.
+002940    10 W-COD-DEV-FACTURE PIC  X(03).
+002950    10 W-TOT-TTC-DEV     PIC  9(09)V99.
+002960*
+002970*   ECART DE RAPPROCHEMENT DU CONTROLE ENT040 :
+002980 01 W-ECART-CTL          PIC  S9(09)V99.
+002981*
+002982*   LIBELLE DE LA CAUSE DE L'AVIS ECRIT SUR ENT060 PAR
+002983*   AVISE-SUITE-MANQUANTE :
+002984 01 W-RAISON-AVIS-SUITE   PIC  X(55).
+002990*
+003000*   TABLE LITTERALE DES TAUX DE CHANGE PAR RAPPORT A LA
+003010*   DEVISE DOMESTIQUE (EUR) :
+003020 01 W-TAB-DEV-LIT  PIC X(50) VALUE
+003030    'EUR0010000USD0010800GBP0008500CHF0009600JPY1600000'.
+003040 01 W-TABLE-DEVISES REDEFINES W-TAB-DEV-LIT.
+003050    05 W-DEV OCCURS 5 TIMES INDEXED BY IND-DEV.
+003060       10 W-COD-DEV PIC X(03).
+003070       10 W-TX-DEV  PIC 9(03)V9(04).
+003080*
+003090*   TABLE DES CLIENTS (ENT010) CHARGEE EN MEMOIRE :
+003100 01 W-NBR-CLIENTS        PIC  9(04)  COMP VALUE ZERO.
+003110 01 W-TABLE-CLIENTS.
+003120    10 W-CLI OCCURS 1 TO 500 TIMES
+003121          DEPENDING ON W-NBR-CLIENTS
+003122          INDEXED BY IND-CLI.
+003130       15 W-NUM-CLI  PIC 9(05).
+003140       15 W-NOM-CLI  PIC X(20).
+003150       15 W-PRN-CLI  PIC X(20).
+003160       15 W-ADR-CLI  PIC X(100).
+003170       15 W-TEL-CLI  PIC X(20).
+003180       15 W-MOB-CLI  PIC X(20).
+003190*
+003200 01 NOM-PDF-FACTURE      PIC X(15).
+003210*================================================================
+003220 LOCAL-STORAGE SECTION.
+003230*    ---
+003240*
+003250* VARIABLES DE CONTROLE DE FLUX.
+003260 01                     PIC   X(02).
+003270   88 TRT-OK               VALUE "OK".
+003280   88 TRT-KO               VALUE "KO".
+003290*
+003300* VALIDITE DU CLIENT DE LA COMMANDE EN COURS.
+003310 01                     PIC   X(02).
+003320   88 CLIENT-VALIDE        VALUE "OK".
+003330   88 CLIENT-INVALIDE      VALUE "KO".
+003340*
+003350* DISPONIBILITE D'UN ENREGISTREMENT DE SUITE (ENT021).
+003360 01                     PIC   X(02).
+003370   88 ENT021-DISPONIBLE    VALUE "OK".
+003380   88 ENT021-EPUISE        VALUE "KO".
+003390*
+003400 01 W-STATUS.
+003410   10 FS-ENT010         PIC   X(02).
+003420      88 FS-ENT010-OK      VALUE "00".
+003430      88 FIN-ENT010        VALUE "10".
+003440   10 FS-ENT020         PIC   X(02).
+003450      88 FS-ENT020-OK      VALUE "00".
+003460      88 FIN-ENT020        VALUE "10".
+003470   10 FS-ENT021         PIC   X(02).
+003480      88 FS-ENT021-OK      VALUE "00".
+003490      88 FIN-ENT021        VALUE "10".
+003500   10 FS-ENT030         PIC   X(02).
+003510      88 FS-ENT030-OK      VALUE "00".
+003520   10 FS-ENT040         PIC   X(02).
+003530      88 FS-ENT040-OK      VALUE "00".
+003540   10 FS-ENT050         PIC   X(02).
+003550      88 FS-ENT050-OK      VALUE "00".
+003560   10 FS-ENT060         PIC   X(02).
+003570      88 FS-ENT060-OK      VALUE "00".
+003580   10 FS-ENT070         PIC   X(02).
+003590      88 FS-ENT070-OK      VALUE "00".
+003600   10 FS-ENT080         PIC   X(02).
+003610      88 FS-ENT080-OK      VALUE "00".
+003620      88 FIN-ENT080        VALUE "10".
+003622*================================================================
+003623 LINKAGE SECTION.
+003624*    ---
+003625*
+003626*   ZONE PARM DE L'INSTRUCTION EXEC DU STEP - PERMET DE FORCER
+003627*   LE MODE DE SORTIE DE LA FACTURE (P/T/B) SANS RECOMPILATION :
+003628 01 W-PARM-EXEC.
+003629    05 W-PARM-EXEC-LNG   PIC S9(4)  COMP.
+003630    05 W-PARM-EXEC-TXT   PIC X(20).
+003635*================================================================
+003640 PROCEDURE DIVISION USING W-PARM-EXEC.
+003650*    ---------------------
+003660*
+003670     PERFORM DEBUT THRU DEBUT-EXIT.
+003680     IF TRT-OK
+003690        PERFORM TRAITEMENT THRU TRAITEMENT-EXIT
+003700     END-IF.
+003710     PERFORM FIN THRU FIN-EXIT.
+003720     STOP RUN.
+003730*================================================================
+003740*    INITIALISATIONS DE DEBUT DE TRAITEMENT
+003750*================================================================
+003760 DEBUT.
+003770     SET TRT-OK TO TRUE.
+003780     ACCEPT W-DATE-TRAITEMENT FROM DATE YYYYMMDD.
+003790     PERFORM DETERMINE-MODE-SORTIE
+003800             THRU DETERMINE-MODE-SORTIE-EXIT.
+003810     OPEN INPUT  ENT010.
+003820     IF NOT FS-ENT010-OK
+003830        SET TRT-KO TO TRUE
+003840        GO TO DEBUT-EXIT
+003850     END-IF.
+003860     OPEN INPUT  ENT020.
+003870     IF NOT FS-ENT020-OK
+003880        SET TRT-KO TO TRUE
+003890        GO TO DEBUT-EXIT
+003900     END-IF.
+003910     OPEN INPUT  ENT021.
+003911     IF FS-ENT021-OK
+003912        PERFORM LIT-LIGNE-SUITE THRU LIT-LIGNE-SUITE-EXIT
+003913     ELSE
+003914        SET ENT021-EPUISE TO TRUE
+003915     END-IF.
+003920     OPEN OUTPUT ENT030.
+003921     IF NOT FS-ENT030-OK
+003922        SET TRT-KO TO TRUE
+003923        GO TO DEBUT-EXIT
+003924     END-IF.
+003930     OPEN OUTPUT ENT040.
+003931     IF NOT FS-ENT040-OK
+003932        SET TRT-KO TO TRUE
+003933        GO TO DEBUT-EXIT
+003934     END-IF.
+003940     OPEN OUTPUT ENT050.
+003941     IF NOT FS-ENT050-OK
+003942        SET TRT-KO TO TRUE
+003943        GO TO DEBUT-EXIT
+003944     END-IF.
+003950     OPEN OUTPUT ENT060.
+003951     IF NOT FS-ENT060-OK
+003952        SET TRT-KO TO TRUE
+003953        GO TO DEBUT-EXIT
+003954     END-IF.
+003960     OPEN OUTPUT ENT070.
+003961     IF NOT FS-ENT070-OK
+003962        SET TRT-KO TO TRUE
+003963        GO TO DEBUT-EXIT
+003964     END-IF.
+003970     PERFORM LIT-CHECKPOINT THRU LIT-CHECKPOINT-EXIT.
+003980     OPEN OUTPUT ENT080.
+003981     IF NOT FS-ENT080-OK
+003982        SET TRT-KO TO TRUE
+003983        GO TO DEBUT-EXIT
+003984     END-IF.
+003990     PERFORM CHARGE-TABLE-CLIENTS THRU CHARGE-TABLE-CLIENTS-EXIT.
+004010 DEBUT-EXIT.
+004020        EXIT.
+004030*----------------------------------------------------------------
+004040 DETERMINE-MODE-SORTIE.
+004050     MOVE SPACES TO W-PARM-LIGNE.
+004055     IF W-PARM-EXEC-LNG > ZERO
+004057        MOVE W-PARM-EXEC-TXT TO W-PARM-LIGNE
+004059     END-IF.
+004070     IF W-PARM-LIGNE (1:1) = 'P' OR 'T' OR 'B'
+004080        MOVE W-PARM-LIGNE (1:1) TO W-MODE-SORTIE
+004090     ELSE
+004100        MOVE 'P' TO W-MODE-SORTIE
+004110     END-IF.
+004120 DETERMINE-MODE-SORTIE-EXIT.
+004130        EXIT.
+004140*----------------------------------------------------------------
+004150 CHARGE-TABLE-CLIENTS.
+004160     MOVE ZERO TO W-NBR-CLIENTS.
+004170     PERFORM LIT-CLIENT THRU LIT-CLIENT-EXIT
+004180             UNTIL FIN-ENT010
+004190                OR W-NBR-CLIENTS NOT LESS THAN C-NBR-MAX-CLI.
+004192     IF NOT FIN-ENT010
+004193        PERFORM AVISE-CAP-CLIENTS THRU AVISE-CAP-CLIENTS-EXIT
+004194     END-IF.
+004200 CHARGE-TABLE-CLIENTS-EXIT.
+004210        EXIT.
+004211*----------------------------------------------------------------
+004212 AVISE-CAP-CLIENTS.
+004213     MOVE SPACES TO LIGNE-JRN.
+004214     STRING 'AVIS - ENT010 - PLAFOND DE ' C-NBR-MAX-CLI
+004215            ' CLIENTS ATTEINT - CLIENTS EXCEDENTAIRES NON'
+004216            ' CHARGES EN MEMOIRE' DELIMITED BY SIZE
+004217            INTO LIGNE-JRN
+004218     END-STRING.
+004219     WRITE LIGNE-JRN.
+004220 AVISE-CAP-CLIENTS-EXIT.
+004221        EXIT.
+004222*----------------------------------------------------------------
+004230 LIT-CLIENT.
+004240     READ ENT010
+004250        AT END
+004260           SET FIN-ENT010 TO TRUE
+004270        NOT AT END
+004280           ADD 1 TO W-NBR-CLIENTS
+004290           MOVE NUM-CLI OF ENT-CLI TO W-NUM-CLI (W-NBR-CLIENTS)
+004300           MOVE NOM-CLI OF ENT-CLI TO W-NOM-CLI (W-NBR-CLIENTS)
+004310           MOVE PRN-CLI OF ENT-CLI TO W-PRN-CLI (W-NBR-CLIENTS)
+004320           MOVE ADR-CLI OF ENT-CLI TO W-ADR-CLI (W-NBR-CLIENTS)
+004330           MOVE TEL-CLI OF ENT-CLI TO W-TEL-CLI (W-NBR-CLIENTS)
+004340           MOVE MOB-CLI OF ENT-CLI TO W-MOB-CLI (W-NBR-CLIENTS)
+004350     END-READ.
+004360 LIT-CLIENT-EXIT.
+004370        EXIT.
+004380*----------------------------------------------------------------
+004390 LIT-CHECKPOINT.
+004400     MOVE ZERO TO W-NUM-CMD-REPRISE.
+004410     OPEN INPUT ENT080.
+004420     IF FS-ENT080-OK
+004430        PERFORM LIT-UN-CHECKPOINT THRU LIT-UN-CHECKPOINT-EXIT
+004440                UNTIL FIN-ENT080
+004450        CLOSE ENT080
+004460     END-IF.
+004470 LIT-CHECKPOINT-EXIT.
+004480        EXIT.
+004490*----------------------------------------------------------------
+004500 LIT-UN-CHECKPOINT.
+004510     READ ENT080
+004520        AT END
+004530           SET FIN-ENT080 TO TRUE
+004540        NOT AT END
+004550           MOVE CK-NUM-CMD TO W-NUM-CMD-REPRISE
+004560     END-READ.
+004570 LIT-UN-CHECKPOINT-EXIT.
+004580        EXIT.
+004590*================================================================
+004600*    TRAITEMENT PRINCIPAL - LECTURE ET FACTURATION DES COMMANDES
+004610*================================================================
+004620 TRAITEMENT.
+004630     PERFORM LIT-UNE-LIGNE THRU LIT-UNE-LIGNE-EXIT.
+004640     PERFORM TRAITE-UNE-LIGNE THRU TRAITE-UNE-LIGNE-EXIT
+004650             UNTIL FIN-ENT020.
+004660 TRAITEMENT-EXIT.
+004670        EXIT.
+004680*----------------------------------------------------------------
+004690 LIT-UNE-LIGNE.
+004700     READ ENT020
+004710        AT END
+004720           SET FIN-ENT020 TO TRUE
+004730        NOT AT END
+004740           CONTINUE
+004750     END-READ.
+004760 LIT-UNE-LIGNE-EXIT.
+004770        EXIT.
+004780*----------------------------------------------------------------
+004790 TRAITE-UNE-LIGNE.
+004800     ADD 1 TO W-CPT-LU.
+004805     PERFORM CHARGE-LIGNES-SUITE THRU CHARGE-LIGNES-SUITE-EXIT.
+004810     IF W-NUM-CMD-REPRISE > ZERO
+004815        AND NUM-CMD OF ENT-CMD NOT GREATER THAN W-NUM-CMD-REPRISE
+004820          ADD 1 TO W-CPT-SAUTEES
+004825          GO TO TRAITE-UNE-LIGNE-SUITE
+004830     END-IF.
+004835     PERFORM VALIDE-CLIENT THRU VALIDE-CLIENT-EXIT.
+004840     PERFORM CALCULE-FACTURE THRU CALCULE-FACTURE-EXIT.
+004845     PERFORM CONTROLE-RECONCILIATION
+004850             THRU CONTROLE-RECONCILIATION-EXIT.
+004855     IF CLIENT-INVALIDE
+004860        PERFORM REJETTE-COMMANDE THRU REJETTE-COMMANDE-EXIT
+004865     ELSE
+004870        PERFORM IMPRIME-FACTURE THRU IMPRIME-FACTURE-EXIT
+004875        PERFORM APPELLE-IMPRESSION THRU APPELLE-IMPRESSION-EXIT
+004880     END-IF.
+004885     MOVE NUM-CMD OF ENT-CMD TO W-NUM-CMD-TRAITE.
+004890     PERFORM ECRIT-CHECKPOINT THRU ECRIT-CHECKPOINT-EXIT.
+004895 TRAITE-UNE-LIGNE-SUITE.
+004960     PERFORM LIT-UNE-LIGNE THRU LIT-UNE-LIGNE-EXIT.
+004970 TRAITE-UNE-LIGNE-EXIT.
+005010        EXIT.
+005020*----------------------------------------------------------------
+005030*    PRISE EN CHARGE DES LIGNES DE SUITE (ENT021) D'UNE COMMANDE
+005040*    DE PLUS DE 20 PRODUITS
+005050*----------------------------------------------------------------
+005060 CHARGE-LIGNES-SUITE.
+005061     MOVE ZERO TO W-NBR-LIGNES-SUITE-LUES.
+005062     IF NBR-LIGNES-CMD OF ENT-CMD > 20
+005063        AND ENT021-DISPONIBLE
+005064        AND W-ENT021-NUM-CMD = NUM-CMD OF ENT-CMD
+005065          COMPUTE W-NBR-LIGNES-SUITE-ATTN =
+005066                  NBR-LIGNES-CMD OF ENT-CMD - 20
+005067          MOVE NBR-LIGNES-SUITE OF ENT-CMD-SUITE
+005068               TO W-NBR-LIGNES-SUITE-LUES
+005069          IF W-NBR-LIGNES-SUITE-LUES NOT = W-NBR-LIGNES-SUITE-ATTN
+005070             MOVE SPACES TO W-RAISON-AVIS-SUITE
+005071             STRING 'SUITE ENT021 ANNONCE '
+005072                    NBR-LIGNES-SUITE OF ENT-CMD-SUITE
+005073                    ' LIGNE(S) AU LIEU DE '
+005074                    W-NBR-LIGNES-SUITE-ATTN ' ATTENDUE(S)'
+005075                    DELIMITED BY SIZE INTO W-RAISON-AVIS-SUITE
+005076             END-STRING
+005077             PERFORM AVISE-SUITE-MANQUANTE
+005078                     THRU AVISE-SUITE-MANQUANTE-EXIT
+005079          END-IF
+005080          IF W-NBR-LIGNES-SUITE-LUES > C-NBR-MAX-SUITE
+005081             MOVE SPACES TO W-RAISON-AVIS-SUITE
+005082             STRING 'SUITE ENT021 TRONQUEE A '
+005083                    C-NBR-MAX-SUITE ' LIGNES'
+005084                    DELIMITED BY SIZE INTO W-RAISON-AVIS-SUITE
+005085             END-STRING
+005086             PERFORM AVISE-SUITE-MANQUANTE
+005087                     THRU AVISE-SUITE-MANQUANTE-EXIT
+005088             MOVE C-NBR-MAX-SUITE TO W-NBR-LIGNES-SUITE-LUES
+005089          END-IF
+005090          PERFORM COPIE-LIGNE-SUITE THRU COPIE-LIGNE-SUITE-EXIT
+005100                  VARYING IND-SUITE-SRC FROM 1 BY 1
+005110                  UNTIL IND-SUITE-SRC > W-NBR-LIGNES-SUITE-LUES
+005120          PERFORM LIT-LIGNE-SUITE THRU LIT-LIGNE-SUITE-EXIT
+005130     ELSE
+005140        IF NBR-LIGNES-CMD OF ENT-CMD > 20
+005150           MOVE SPACES TO W-RAISON-AVIS-SUITE
+005151           STRING 'SUITE ENT021 ABSENTE OU MAL SEQUENCEE -'
+005152                  ' FACTUREE SUR 20 LIGNES'
+005153                  DELIMITED BY SIZE INTO W-RAISON-AVIS-SUITE
+005154           END-STRING
+005160           PERFORM AVISE-SUITE-MANQUANTE
+005170                   THRU AVISE-SUITE-MANQUANTE-EXIT
+005195        END-IF
+005196     END-IF.
+005197 CHARGE-LIGNES-SUITE-EXIT.
+005198        EXIT.
+005191*----------------------------------------------------------------
+005192 AVISE-SUITE-MANQUANTE.
+005193     MOVE SPACES TO LIGNE-JRN.
+005194     STRING 'AVIS - COMMANDE ' NUM-CMD OF ENT-CMD
+005195            ' - ' NBR-LIGNES-CMD OF ENT-CMD
+005196            ' LIGNES ANNONCEES - ' W-RAISON-AVIS-SUITE
+005198            DELIMITED BY SIZE INTO LIGNE-JRN
+005199     END-STRING.
+005200     WRITE LIGNE-JRN.
+005201 AVISE-SUITE-MANQUANTE-EXIT.
+005202        EXIT.
+005203*----------------------------------------------------------------
+005210 COPIE-LIGNE-SUITE.
+005220     MOVE REF-PDT-S (IND-SUITE-SRC)
+005230          TO W-REF-PDT-S (IND-SUITE-SRC).
+005240     MOVE NOM-PDT-S (IND-SUITE-SRC)
+005250          TO W-NOM-PDT-S (IND-SUITE-SRC).
+005260     MOVE NBR-PDT-S (IND-SUITE-SRC)
+005270          TO W-NBR-PDT-S (IND-SUITE-SRC).
+005280     MOVE PRX-PDT-S (IND-SUITE-SRC)
+005290          TO W-PRX-PDT-S (IND-SUITE-SRC).
+005300 COPIE-LIGNE-SUITE-EXIT.
+005310        EXIT.
+005320*----------------------------------------------------------------
+005330 LIT-LIGNE-SUITE.
+005340     READ ENT021
+005350        AT END
+005360           SET ENT021-EPUISE TO TRUE
+005370        NOT AT END
+005380           SET ENT021-DISPONIBLE TO TRUE
+005390           MOVE NUM-CMD-SUITE OF ENT-CMD-SUITE TO W-ENT021-NUM-CMD
+005400     END-READ.
+005410 LIT-LIGNE-SUITE-EXIT.
+005420        EXIT.
+005430*----------------------------------------------------------------
+005440*    VALIDATION DU CLIENT DE LA COMMANDE PAR RAPPORT A ENT010
+005450*----------------------------------------------------------------
+005460 VALIDE-CLIENT.
+005470     SET CLIENT-VALIDE TO TRUE.
+005480     SET IND-CLI TO 1.
+005490     SEARCH W-CLI
+005500        AT END
+005510           SET CLIENT-INVALIDE TO TRUE
+005520        WHEN W-NUM-CLI (IND-CLI) = NUM-CLI OF ENT-CMD
+005530           MOVE W-NUM-CLI (IND-CLI) TO NUM-CLI OF ENT-CLI
+005540           MOVE W-NOM-CLI (IND-CLI) TO NOM-CLI OF ENT-CLI
+005550           MOVE W-PRN-CLI (IND-CLI) TO PRN-CLI OF ENT-CLI
+005560           MOVE W-ADR-CLI (IND-CLI) TO ADR-CLI OF ENT-CLI
+005570           MOVE W-TEL-CLI (IND-CLI) TO TEL-CLI OF ENT-CLI
+005580           MOVE W-MOB-CLI (IND-CLI) TO MOB-CLI OF ENT-CLI
+005590     END-SEARCH.
+005600 VALIDE-CLIENT-EXIT.
+005610        EXIT.
+005620*----------------------------------------------------------------
+005630 REJETTE-COMMANDE.
+005640     ADD 1 TO W-CPT-REJET.
+005650     MOVE SPACES TO LIGNE-JRN.
+005660     STRING 'REJET - COMMANDE ' NUM-CMD OF ENT-CMD
+005670            ' REJETEE - CLIENT ' NUM-CLI OF ENT-CMD
+005680            ' INCONNU DANS ENT010'
+005690            DELIMITED BY SIZE INTO LIGNE-JRN
+005700     END-STRING.
+005710     WRITE LIGNE-JRN.
+005720 REJETTE-COMMANDE-EXIT.
+005730        EXIT.
+005740*================================================================
+005750*    CALCUL DE LA FACTURE - VENTILATION HT / TVA / TTC ET
+005760*    CONVERSION DE DEVISE
+005770*================================================================
+005780 CALCULE-FACTURE.
+005790     MOVE ZERO TO W-TOT-HT W-TOT-TVA W-TOT-TTC W-TOT-TTC-DEV.
+005800     MOVE ZERO TO W-NBR-PDT-TOTAL.
+005810     MOVE NBR-LIGNES-CMD OF ENT-CMD TO W-NBR-LIGNES-ORDRE.
+005820     IF W-NBR-LIGNES-ORDRE = ZERO
+005830        MOVE 20 TO W-NBR-LIGNES-ORDRE
+005840     END-IF.
+005850     IF W-NBR-LIGNES-ORDRE > 20
+005860        MOVE 20 TO W-NBR-LIGNES-PRIMAIRE
+005870     ELSE
+005880        MOVE W-NBR-LIGNES-ORDRE TO W-NBR-LIGNES-PRIMAIRE
+005890     END-IF.
+005900     PERFORM CALCULE-LIGNE-PRODUIT THRU CALCULE-LIGNE-PRODUIT-EXIT
+005910             VARYING IND-PDT-CMD FROM 1 BY 1
+005920             UNTIL IND-PDT-CMD > W-NBR-LIGNES-PRIMAIRE.
+005930     IF W-NBR-LIGNES-ORDRE > 20
+005940        PERFORM CALCULE-LIGNE-SUITE THRU CALCULE-LIGNE-SUITE-EXIT
+005950                VARYING IND-SUITE FROM 1 BY 1
+005960                UNTIL IND-SUITE > W-NBR-LIGNES-SUITE-LUES
+005970     END-IF.
+005980     PERFORM CONVERTIT-DEVISE THRU CONVERTIT-DEVISE-EXIT.
+005990 CALCULE-FACTURE-EXIT.
+006000        EXIT.
+006010*----------------------------------------------------------------
+006020 CALCULE-LIGNE-PRODUIT.
+006030     COMPUTE W-MNT-HT-PDT =
+006040             NBR-PDT (IND-PDT-CMD) * PRX-PDT (IND-PDT-CMD).
+006050     COMPUTE W-MNT-TVA-PDT ROUNDED = W-MNT-HT-PDT * C-TX-TVA.
+006060     COMPUTE W-MNT-TTC-PDT = W-MNT-HT-PDT + W-MNT-TVA-PDT.
+006070     ADD 1 TO W-NBR-PDT-TOTAL.
+006080     MOVE REF-PDT (IND-PDT-CMD)
+006090          TO W-REF-PDT-TBL (W-NBR-PDT-TOTAL).
+006100     MOVE NOM-PDT (IND-PDT-CMD)
+006110          TO W-NOM-PDT-TBL (W-NBR-PDT-TOTAL).
+006120     MOVE NBR-PDT (IND-PDT-CMD)
+006130          TO W-NBR-PDT-TBL (W-NBR-PDT-TOTAL).
+006140     MOVE PRX-PDT (IND-PDT-CMD)
+006150          TO W-PRX-PDT-TBL (W-NBR-PDT-TOTAL).
+006160     MOVE W-MNT-HT-PDT  TO W-MNT-HT-LIGNE  (W-NBR-PDT-TOTAL).
+006170     MOVE W-MNT-TVA-PDT TO W-MNT-TVA-LIGNE (W-NBR-PDT-TOTAL).
+006180     MOVE W-MNT-TTC-PDT TO W-MNT-TTC-LIGNE (W-NBR-PDT-TOTAL).
+006190     ADD W-MNT-HT-PDT  TO W-TOT-HT.
+006200     ADD W-MNT-TVA-PDT TO W-TOT-TVA.
+006210     ADD W-MNT-TTC-PDT TO W-TOT-TTC.
+006220 CALCULE-LIGNE-PRODUIT-EXIT.
+006230        EXIT.
+006240*----------------------------------------------------------------
+006250 CALCULE-LIGNE-SUITE.
+006260     COMPUTE W-MNT-HT-PDT =
+006270             W-NBR-PDT-S (IND-SUITE) * W-PRX-PDT-S (IND-SUITE).
+006280     COMPUTE W-MNT-TVA-PDT ROUNDED = W-MNT-HT-PDT * C-TX-TVA.
+006290     COMPUTE W-MNT-TTC-PDT = W-MNT-HT-PDT + W-MNT-TVA-PDT.
+006300     ADD 1 TO W-NBR-PDT-TOTAL.
+006310     MOVE W-REF-PDT-S (IND-SUITE)
+006320          TO W-REF-PDT-TBL (W-NBR-PDT-TOTAL).
+006330     MOVE W-NOM-PDT-S (IND-SUITE)
+006340          TO W-NOM-PDT-TBL (W-NBR-PDT-TOTAL).
+006350     MOVE W-NBR-PDT-S (IND-SUITE)
+006360          TO W-NBR-PDT-TBL (W-NBR-PDT-TOTAL).
+006370     MOVE W-PRX-PDT-S (IND-SUITE)
+006380          TO W-PRX-PDT-TBL (W-NBR-PDT-TOTAL).
+006390     MOVE W-MNT-HT-PDT  TO W-MNT-HT-LIGNE  (W-NBR-PDT-TOTAL).
+006400     MOVE W-MNT-TVA-PDT TO W-MNT-TVA-LIGNE (W-NBR-PDT-TOTAL).
+006410     MOVE W-MNT-TTC-PDT TO W-MNT-TTC-LIGNE (W-NBR-PDT-TOTAL).
+006420     ADD W-MNT-HT-PDT  TO W-TOT-HT.
+006430     ADD W-MNT-TVA-PDT TO W-TOT-TVA.
+006440     ADD W-MNT-TTC-PDT TO W-TOT-TTC.
+006450 CALCULE-LIGNE-SUITE-EXIT.
+006460        EXIT.
+006470*----------------------------------------------------------------
+006480*    CONVERSION DU MONTANT TTC DANS LA DEVISE DE LA COMMANDE
+006490*----------------------------------------------------------------
+006500 CONVERTIT-DEVISE.
+006510     MOVE COD-DEV OF ENT-CMD TO W-COD-DEV-FACTURE.
+006520     IF W-COD-DEV-FACTURE = SPACES
+006530        MOVE C-DEV-HOME TO W-COD-DEV-FACTURE
+006540     END-IF.
+006550     IF W-COD-DEV-FACTURE = C-DEV-HOME
+006560        MOVE W-TOT-TTC TO W-TOT-TTC-DEV
+006570     ELSE
+006580        SET IND-DEV TO 1
+006590        SEARCH W-DEV
+006600           AT END
+006610              MOVE W-TOT-TTC TO W-TOT-TTC-DEV
+006620           WHEN W-COD-DEV (IND-DEV) = W-COD-DEV-FACTURE
+006630              COMPUTE W-TOT-TTC-DEV ROUNDED =
+006640                      W-TOT-TTC * W-TX-DEV (IND-DEV)
+006650        END-SEARCH
+006660     END-IF.
+006670 CONVERTIT-DEVISE-EXIT.
+006680        EXIT.
+006690*================================================================
+006700*    CONTROLE DE RAPPROCHEMENT DU MONTANT STOCKE ET DU MONTANT
+006710*    RECALCULE A PARTIR DES LIGNES DE PRODUITS (ENT040)
+006720*================================================================
+006730 CONTROLE-RECONCILIATION.
+006740     IF MTT-CMD OF ENT-CMD NOT = W-TOT-HT
+006750        PERFORM ECRIT-LIGNE-CONTROLE
+006760                THRU ECRIT-LIGNE-CONTROLE-EXIT
+006770     END-IF.
+006780 CONTROLE-RECONCILIATION-EXIT.
+006790        EXIT.
+006800*----------------------------------------------------------------
+006810 ECRIT-LIGNE-CONTROLE.
+006820     COMPUTE W-ECART-CTL = MTT-CMD OF ENT-CMD - W-TOT-HT.
+006830     MOVE SPACES TO LIGNE-CTL.
+006840     STRING 'COMMANDE ' NUM-CMD OF ENT-CMD
+006850            ' MTT-CMD=' MTT-CMD OF ENT-CMD
+006860            ' RECALCULE=' W-TOT-HT
+006870            ' ECART=' W-ECART-CTL
+006880            DELIMITED BY SIZE INTO LIGNE-CTL
+006890     END-STRING.
+006900     WRITE LIGNE-CTL.
+006910 ECRIT-LIGNE-CONTROLE-EXIT.
+006920        EXIT.
+006930*================================================================
+006940*    EDITION DE LA FACTURE
+006950*================================================================
+006960 IMPRIME-FACTURE.
+006970     IF SORTIE-TEXTE-SEULEMENT OR SORTIE-PDF-ET-TEXTE
+006980        PERFORM ECRIT-ENTETE-TEXTE THRU ECRIT-ENTETE-TEXTE-EXIT
+006990        PERFORM ECRIT-LIGNE-TEXTE THRU ECRIT-LIGNE-TEXTE-EXIT
+007000                VARYING IND-TBL-PDT FROM 1 BY 1
+007010                UNTIL IND-TBL-PDT > W-NBR-PDT-TOTAL
+007020        PERFORM ECRIT-PIED-TEXTE THRU ECRIT-PIED-TEXTE-EXIT
+007030     END-IF.
+007040 IMPRIME-FACTURE-EXIT.
+007050        EXIT.
+007060*----------------------------------------------------------------
+007070 ECRIT-ENTETE-TEXTE.
+007080     MOVE SPACES TO LIGNE-TXT.
+007090     STRING 'FACTURE COMMANDE ' NUM-CMD OF ENT-CMD
+007100            ' - CLIENT ' NOM-CLI OF ENT-CLI
+007110            DELIMITED BY SIZE INTO LIGNE-TXT
+007120     END-STRING.
+007130     WRITE LIGNE-TXT.
+007140     MOVE SPACES TO LIGNE-TXT.
+007150     WRITE LIGNE-TXT.
+007160 ECRIT-ENTETE-TEXTE-EXIT.
+007170        EXIT.
+007180*----------------------------------------------------------------
+007190 ECRIT-LIGNE-TEXTE.
+007200     MOVE W-REF-PDT-TBL   (IND-TBL-PDT) TO W-REF-PDT.
+007210     MOVE W-NOM-PDT-TBL   (IND-TBL-PDT) TO W-NOM-PDT.
+007220     MOVE W-NBR-PDT-TBL   (IND-TBL-PDT) TO W-NBR-PDT.
+007230     MOVE W-PRX-PDT-TBL   (IND-TBL-PDT) TO W-PRX-PDT.
+007235     MOVE W-MNT-HT-LIGNE  (IND-TBL-PDT) TO W-MNT-HT-PDT.
+007238     MOVE W-MNT-TVA-LIGNE (IND-TBL-PDT) TO W-MNT-TVA-PDT.
+007240     MOVE W-MNT-TTC-LIGNE (IND-TBL-PDT) TO W-MNT-TTC-PDT.
+007250     MOVE SPACES TO LIGNE-TXT.
+007260     STRING W-REF-PDT ' ' W-NOM-PDT ' ' W-NBR-PDT
+007270            ' X ' W-PRX-PDT
+007275            ' HT=' W-MNT-HT-PDT ' TVA=' W-MNT-TVA-PDT
+007280            ' TTC=' W-MNT-TTC-PDT
+007285            DELIMITED BY SIZE INTO LIGNE-TXT
+007290     END-STRING.
+007300     WRITE LIGNE-TXT.
+007310 ECRIT-LIGNE-TEXTE-EXIT.
+007320        EXIT.
+007330*----------------------------------------------------------------
+007340 ECRIT-PIED-TEXTE.
+007350     MOVE SPACES TO LIGNE-TXT.
+007360     WRITE LIGNE-TXT.
+007370     MOVE SPACES TO LIGNE-TXT.
+007380     STRING 'TOTAL HT  : ' W-TOT-HT
+007390            DELIMITED BY SIZE INTO LIGNE-TXT
+007400     END-STRING.
+007410     WRITE LIGNE-TXT.
+007420     MOVE SPACES TO LIGNE-TXT.
+007430     STRING 'TOTAL TVA : ' W-TOT-TVA
+007440            DELIMITED BY SIZE INTO LIGNE-TXT
+007450     END-STRING.
+007460     WRITE LIGNE-TXT.
+007470     MOVE SPACES TO LIGNE-TXT.
+007480     STRING 'TOTAL TTC : ' W-TOT-TTC
+007490            ' ' W-COD-DEV-FACTURE
+007500            DELIMITED BY SIZE INTO LIGNE-TXT
+007510     END-STRING.
+007520     WRITE LIGNE-TXT.
+007530     IF W-COD-DEV-FACTURE NOT = C-DEV-HOME
+007540        MOVE SPACES TO LIGNE-TXT
+007550        STRING 'TOTAL TTC (DEVISE CLIENT) : ' W-TOT-TTC-DEV
+007560               ' ' W-COD-DEV-FACTURE
+007570               DELIMITED BY SIZE INTO LIGNE-TXT
+007580        END-STRING
+007590        WRITE LIGNE-TXT
+007600     END-IF.
+007610 ECRIT-PIED-TEXTE-EXIT.
+007620        EXIT.
+007630*================================================================
+007640*    APPEL DU SOUS-PROGRAMME D'IMPRESSION DE LA FACTURE PDF ET
+007650*    MISE A JOUR DE L'HISTORIQUE DES FACTURES (ENT030)
+007660*================================================================
+007670 APPELLE-IMPRESSION.
+007680     IF NOT SORTIE-TEXTE-SEULEMENT
+007690        CALL 'SP-ImprimeFacture' USING ENT-CLI
+007695                                        ENT-CMD
+007700                                        W-TOTAUX-FACTURE
+007705                                        NOM-PDF-FACTURE
+007710        END-CALL
+007712     ELSE
+007713        MOVE SPACES TO NOM-PDF-FACTURE
+007715     END-IF.
+007720     ADD 1 TO W-CPT-FACTURE.
+007730     ADD W-TOT-TTC TO W-MNT-TOTAL-FACTURE.
+007740     PERFORM ECRIT-HISTORIQUE THRU ECRIT-HISTORIQUE-EXIT.
+007760 APPELLE-IMPRESSION-EXIT.
+007770        EXIT.
+007780*----------------------------------------------------------------
+007790 ECRIT-HISTORIQUE.
+007800     MOVE NUM-CMD OF ENT-CMD   TO NUM-CMD-HIST.
+007810     MOVE NUM-CLI OF ENT-CLI   TO NUM-CLI-HIST.
+007820     MOVE W-DATE-TRAITEMENT    TO DAT-TRT-HIST.
+007830     MOVE W-TOT-TTC            TO MNT-FACTURE-HIST.
+007840     MOVE NOM-PDF-FACTURE      TO NOM-PDF-HIST.
+007850     WRITE ENT-HIST.
+007860 ECRIT-HISTORIQUE-EXIT.
+007870        EXIT.
+007880*----------------------------------------------------------------
+007890 ECRIT-CHECKPOINT.
+007900     ADD 1 TO W-CPT-DEPUIS-CHECKPOINT.
+007910     IF W-CPT-DEPUIS-CHECKPOINT NOT LESS THAN C-FREQ-CHECKPOINT
+007920        MOVE W-NUM-CMD-TRAITE     TO CK-NUM-CMD
+007930        MOVE W-DATE-TRAITEMENT    TO CK-DATE
+007940        WRITE ENT-CHKPT
+007950        MOVE ZERO TO W-CPT-DEPUIS-CHECKPOINT
+007960     END-IF.
+007970 ECRIT-CHECKPOINT-EXIT.
+007980        EXIT.
+007990*================================================================
+008000*    FIN DE TRAITEMENT
+008010*================================================================
+008020 FIN.
+008030     IF W-NUM-CMD-TRAITE > ZERO
+008040        MOVE W-NUM-CMD-TRAITE  TO CK-NUM-CMD
+008050        MOVE W-DATE-TRAITEMENT TO CK-DATE
+008060        WRITE ENT-CHKPT
+008070     END-IF.
+008080     PERFORM REND-COMPTE THRU REND-COMPTE-EXIT.
+008090     CLOSE ENT010 ENT020 ENT021 ENT030 ENT040
+008100           ENT050 ENT060 ENT070 ENT080.
+008110 FIN-EXIT.
+008120        EXIT.
+008130*================================================================
+008140*    ETAT DE SYNTHESE DE FIN DE TRAITEMENT (ENT070)
+008150*================================================================
+008160 REND-COMPTE.
+008170     MOVE SPACES TO LIGNE-SYN.
+008180     STRING 'SYNTHESE DE TRAITEMENT ' C-NOMPGM
+008190            ' DU ' W-DATE-TRAITEMENT
+008200            DELIMITED BY SIZE INTO LIGNE-SYN
+008210     END-STRING.
+008220     WRITE LIGNE-SYN.
+008230     MOVE SPACES TO LIGNE-SYN.
+008240     WRITE LIGNE-SYN.
+008250     MOVE SPACES TO LIGNE-SYN.
+008260     STRING 'COMMANDES LUES       : ' W-CPT-LU
+008270            DELIMITED BY SIZE INTO LIGNE-SYN
+008280     END-STRING.
+008290     WRITE LIGNE-SYN.
+008300     MOVE SPACES TO LIGNE-SYN.
+008310     STRING 'FACTURES EMISES      : ' W-CPT-FACTURE
+008320            DELIMITED BY SIZE INTO LIGNE-SYN
+008330     END-STRING.
+008340     WRITE LIGNE-SYN.
+008350     MOVE SPACES TO LIGNE-SYN.
+008360     STRING 'COMMANDES REJETEES   : ' W-CPT-REJET
+008370            DELIMITED BY SIZE INTO LIGNE-SYN
+008380     END-STRING.
+008390     WRITE LIGNE-SYN.
+008393     MOVE SPACES TO LIGNE-SYN.
+008395     STRING 'COMMANDES SAUTEES (REPRISE) : ' W-CPT-SAUTEES
+008397            DELIMITED BY SIZE INTO LIGNE-SYN
+008398     END-STRING.
+008399     WRITE LIGNE-SYN.
+008400     MOVE SPACES TO LIGNE-SYN.
+008410     STRING 'MONTANT TOTAL FACTURE: ' W-MNT-TOTAL-FACTURE
+008420            DELIMITED BY SIZE INTO LIGNE-SYN
+008430     END-STRING.
+008440     WRITE LIGNE-SYN.
+008450 REND-COMPTE-EXIT.
+008460        EXIT.
